@@ -0,0 +1,28 @@
+//NANPLOAD JOB (ACCTNO),'LOAD NANP TABLE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* (RE)BUILDS THE NANP AREA CODE REFERENCE TABLE (VSAM KSDS)    *
+//* USED BY CreatePhoneNumber TO VALIDATE AREA CODES.            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.PHONE.NANPTAB CLUSTER PURGE
+  SET MAXCC = 0
+
+  DEFINE CLUSTER (NAME(PROD.PHONE.NANPTAB)              -
+          INDEXED                                        -
+          KEYS(3 0)                                       -
+          RECORDSIZE(24 24)                               -
+          TRACKS(1 1)                                      -
+          FREESPACE(10 10) )                               -
+    DATA (NAME(PROD.PHONE.NANPTAB.DATA))                  -
+    INDEX (NAME(PROD.PHONE.NANPTAB.INDEX))
+/*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//NANPSEED DD DSN=PROD.PHONE.NANPTAB.SEED,DISP=SHR
+//NANPTAB  DD DSN=PROD.PHONE.NANPTAB,DISP=SHR
+//SYSIN    DD *
+  REPRO INFILE(NANPSEED) OUTFILE(NANPTAB)
+/*
