@@ -0,0 +1,16 @@
+//PHONEBRS JOB (ACCTNO),'PHONE BATCH RESTART',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RESTART RUN OF PHONEBATCH. SUBMIT THIS IN PLACE OF PHONEBAT   *
+//* AFTER AN ABEND - IT PICKS UP WHERE THE LAST CHECKPOINT IN     *
+//* PHONECKP LEFT OFF INSTEAD OF REFORMATTING THE WHOLE FILE.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PHONEBATCH,PARM='RESTART'
+//STEPLIB  DD DSN=PROD.PHONE.LOADLIB,DISP=SHR
+//CUSTIN   DD DSN=PROD.CUSTOMER.MASTER.EXTRACT,DISP=SHR
+//PHONEOUT DD DSN=PROD.PHONE.FORMATTED.OUT,DISP=MOD
+//PHONEREJ DD DSN=PROD.PHONE.REJECTS.OUT,DISP=MOD
+//PHONECKP DD DSN=PROD.PHONE.CHECKPOINT,DISP=MOD
+//NANPTAB  DD DSN=PROD.PHONE.NANPTAB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
