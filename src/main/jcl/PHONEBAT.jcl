@@ -0,0 +1,32 @@
+//PHONEBAT JOB (ACCTNO),'PHONE BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS PHONEBATCH AGAINST THE CUSTOMER MASTER EXTRACT AND      *
+//* WRITES THE FORMATTED PHONE NUMBER FILE.                      *
+//*                                                                *
+//* NORMAL RUN: PARM='' (or omit), PHONEOUT/PHONEREJ/PHONECKP     *
+//*   are created fresh.                                          *
+//* RESTART RUN after an abend: change PARM to 'RESTART' and      *
+//*   DISP on PHONEOUT/PHONEREJ/PHONECKP to MOD so the rerun       *
+//*   appends after the last checkpoint instead of recreating      *
+//*   the files. PHONEBATCH reads PHONECKP to find the last good   *
+//*   checkpoint, skips that many CUSTIN records, then resumes.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PHONEBATCH,PARM=''
+//STEPLIB  DD DSN=PROD.PHONE.LOADLIB,DISP=SHR
+//CUSTIN   DD DSN=PROD.CUSTOMER.MASTER.EXTRACT,DISP=SHR
+//PHONEOUT DD DSN=PROD.PHONE.FORMATTED.OUT,
+//         DISP=(NEW,CATLG,CATLG),
+//         SPACE=(TRK,(10,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//PHONEREJ DD DSN=PROD.PHONE.REJECTS.OUT,
+//         DISP=(NEW,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//PHONECKP DD DSN=PROD.PHONE.CHECKPOINT,
+//         DISP=(NEW,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//NANPTAB  DD DSN=PROD.PHONE.NANPTAB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
