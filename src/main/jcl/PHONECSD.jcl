@@ -0,0 +1,27 @@
+//PHONECSD JOB (ACCTNO),'DEFINE PHONE CICS RES',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DEFINES THE CICS RESOURCES FOR THE PHONE NUMBER FORMATTER     *
+//* ONLINE TRANSACTION (PROGRAM PHONEONL, TRANSID PHON).          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DFHCSDUP,PARM='CSD'
+//STEPLIB  DD DSN=CICS.SDFHLOAD,DISP=SHR
+//DFHCSD   DD DSN=PROD.CICS.CSD,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE PROGRAM(PHONEONL) GROUP(PHONEGRP)
+         LANGUAGE(COBOL)
+         DATALOCATION(ANY)
+
+  DEFINE MAPSET(PHONEMAP) GROUP(PHONEGRP)
+
+  DEFINE FILE(NANPTAB) GROUP(PHONEGRP)
+         DSNAME(PROD.PHONE.NANPTAB)
+         ADD(YES) BROWSE(YES) DELETE(NO) READ(YES) UPDATE(NO)
+
+  DEFINE TRANSACTION(PHON) GROUP(PHONEGRP)
+         PROGRAM(PHONEONL)
+         TASKDATALOC(ANY)
+
+  ADD GROUP(PHONEGRP) LIST(PROD.CICS.LIST)
+/*
