@@ -0,0 +1,31 @@
+PHONEMAP DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+*
+PHONEMP1 DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=31,ATTRB=(PROT,BRT),                X
+               INITIAL='PHONE NUMBER FORMATTER - PHONE1'
+*
+         DFHMDF POS=(03,01),LENGTH=17,ATTRB=PROT,                      X
+               INITIAL='ACCOUNT NUMBER  :'
+ACCTNO   DFHMDF POS=(03,19),LENGTH=10,ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(05,01),LENGTH=17,ATTRB=PROT,                      X
+               INITIAL='RAW PHONE DIGITS:'
+RAWNUM   DFHMDF POS=(05,19),LENGTH=10,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(07,01),LENGTH=17,ATTRB=PROT,                      X
+               INITIAL='FORMATTED NUMBER:'
+FMTNUM   DFHMDF POS=(07,19),LENGTH=14,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(20,01),LENGTH=01,ATTRB=ASKIP
+MSGLINE  DFHMDF POS=(20,02),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
