@@ -0,0 +1,240 @@
+identification division.
+program-id. PHONEBATCH.
+*> Batch driver that reads the customer master extract, formats each
+*> customer's phone number via CreatePhoneNumber, and writes the
+*> formatted result alongside the account number to the output file.
+*> Checkpoints every WS-CHECKPOINT-INTERVAL records to PHONECKP so a
+*> PARM='RESTART' rerun can resume after the last good checkpoint
+*> instead of reformatting records that already made it to PHONEOUT.
+environment division.
+input-output section.
+file-control.
+    select customer-file assign to CUSTIN
+        organization is sequential
+        file status is ws-custin-status.
+
+    select phone-out-file assign to PHONEOUT
+        organization is sequential
+        file status is ws-phoneout-status.
+
+    select phone-reject-file assign to PHONEREJ
+        organization is sequential
+        file status is ws-phonerej-status.
+
+    select checkpoint-file assign to PHONECKP
+        organization is sequential
+        file status is ws-checkpoint-status.
+
+data division.
+file section.
+fd  customer-file
+    recording mode is f.
+01  customer-record.
+    05  cust-account-number  pic x(10).
+    05  cust-phone-raw       pic x(10).
+    05  filler               pic x(20).
+
+fd  phone-out-file
+    recording mode is f.
+01  phone-out-record.
+    05  out-account-number   pic x(10).
+    05  out-phone-formatted  pic x(14).
+    *> '*' when the number formatted fine but PHONE-STATUS=16 (area
+    *> code not in the NANP table) - the record still ships in
+    *> PHONEOUT, just flagged instead of silently dropped to PHONEREJ.
+    05  out-area-code-flag   pic x(1)   value space.
+    05  filler               pic x(15).
+
+fd  phone-reject-file
+    recording mode is f.
+01  phone-reject-record.
+    05  rej-account-number   pic x(10).
+    05  rej-phone-raw        pic x(10).
+    05  rej-phone-status     pic 9(2).
+    05  filler               pic x(18).
+
+fd  checkpoint-file
+    recording mode is f.
+01  checkpoint-record.
+    05  ckpt-account-number  pic x(10).
+    05  ckpt-rrn             pic 9(9).
+    05  filler               pic x(21).
+
+working-storage section.
+01  ws-custin-status      pic x(2).
+01  ws-phoneout-status    pic x(2).
+01  ws-phonerej-status    pic x(2).
+01  ws-checkpoint-status  pic x(2).
+01  ws-eof-switch         pic x(1)   value 'N'.
+    88  ws-end-of-file               value 'Y'.
+01  ws-checkpoint-eof-switch  pic x(1)  value 'N'.
+    88  ws-checkpoint-eof               value 'Y'.
+
+copy PHONELINK.
+
+01  ws-record-count       pic 9(9)   value 0.
+01  ws-reject-count       pic 9(9)   value 0.
+01  ws-checkpoint-interval  pic 9(5) value 1000.
+
+01  ws-restart-switch     pic x(1)   value 'N'.
+    88  ws-is-restart                value 'Y'.
+01  ws-restart-rrn        pic 9(9)   value 0.
+01  ws-restart-account    pic x(10).
+
+linkage section.
+01  ws-parm.
+    05  ws-parm-length  pic s9(4) comp.
+    05  ws-parm-data    pic x(80).
+
+procedure division using ws-parm.
+main-process.
+    move 1 to format-code
+    perform determine-restart
+    perform open-files
+    if ws-is-restart
+        perform skip-to-restart-point
+    end-if
+    perform read-customer-file
+    perform until ws-end-of-file
+        perform process-customer-record
+        if ws-record-count > 0
+                and function mod(ws-record-count ws-checkpoint-interval) = 0
+            perform write-checkpoint
+        end-if
+        perform read-customer-file
+    end-perform
+    perform close-files
+    display 'PHONEBATCH: ' ws-record-count ' records processed, '
+        ws-reject-count ' rejected'
+    goback.
+
+determine-restart.
+    if ws-parm-length > 0
+            and ws-parm-data(1:7) = 'RESTART'
+        set ws-is-restart to true
+    end-if.
+
+open-files.
+    open input customer-file
+    if ws-custin-status not = '00'
+        display 'PHONEBATCH: UNABLE TO OPEN CUSTIN, STATUS=' ws-custin-status
+        move 'Y' to ws-eof-switch
+    end-if
+
+    if ws-is-restart
+        perform read-last-checkpoint
+        open extend phone-out-file
+        if ws-phoneout-status not = '00'
+            display 'PHONEBATCH: UNABLE TO EXTEND PHONEOUT, STATUS='
+                ws-phoneout-status
+            move 'Y' to ws-eof-switch
+        end-if
+        open extend phone-reject-file
+        if ws-phonerej-status not = '00'
+            display 'PHONEBATCH: UNABLE TO EXTEND PHONEREJ, STATUS='
+                ws-phonerej-status
+            move 'Y' to ws-eof-switch
+        end-if
+        open extend checkpoint-file
+        if ws-checkpoint-status not = '00'
+            display 'PHONEBATCH: UNABLE TO EXTEND PHONECKP, STATUS='
+                ws-checkpoint-status
+            move 'Y' to ws-eof-switch
+        end-if
+    else
+        open output phone-out-file
+        if ws-phoneout-status not = '00'
+            display 'PHONEBATCH: UNABLE TO OPEN PHONEOUT, STATUS='
+                ws-phoneout-status
+            move 'Y' to ws-eof-switch
+        end-if
+        open output phone-reject-file
+        if ws-phonerej-status not = '00'
+            display 'PHONEBATCH: UNABLE TO OPEN PHONEREJ, STATUS='
+                ws-phonerej-status
+            move 'Y' to ws-eof-switch
+        end-if
+        open output checkpoint-file
+        if ws-checkpoint-status not = '00'
+            display 'PHONEBATCH: UNABLE TO OPEN PHONECKP, STATUS='
+                ws-checkpoint-status
+            move 'Y' to ws-eof-switch
+        end-if
+    end-if.
+
+read-last-checkpoint.
+    open input checkpoint-file
+    if ws-checkpoint-status = '00'
+        perform until ws-checkpoint-eof
+            read checkpoint-file
+                at end set ws-checkpoint-eof to true
+                not at end
+                    move ckpt-account-number to ws-restart-account
+                    move ckpt-rrn to ws-restart-rrn
+            end-read
+        end-perform
+        close checkpoint-file
+        display 'PHONEBATCH: RESTARTING AFTER RECORD ' ws-restart-rrn
+            ' (ACCOUNT ' ws-restart-account ')'
+    else
+        display 'PHONEBATCH: RESTART REQUESTED BUT PHONECKP STATUS='
+            ws-checkpoint-status ' - STARTING FROM RECORD 1'
+    end-if.
+
+skip-to-restart-point.
+    perform until ws-record-count >= ws-restart-rrn
+            or ws-end-of-file
+        perform read-customer-file
+    end-perform.
+
+read-customer-file.
+    read customer-file
+        at end move 'Y' to ws-eof-switch
+        not at end add 1 to ws-record-count
+    end-read.
+
+process-customer-record.
+    if cust-phone-raw is not numeric
+        move 12 to phone-status
+        perform write-reject-record
+    else
+        move cust-phone-raw to arr
+        call 'CreatePhoneNumber' using arr result phone-status
+                                        format-code
+
+        *> a bad-area-code number (16) is still a correctly formatted
+        *> number - ship it in PHONEOUT flagged rather than dropping
+        *> it to PHONEREJ, which was meant for junk input/overflow.
+        if phone-status = 0 or phone-status = 16
+            move cust-account-number to out-account-number
+            move result to out-phone-formatted
+            if phone-status = 16
+                move '*' to out-area-code-flag
+            else
+                move space to out-area-code-flag
+            end-if
+            write phone-out-record
+        else
+            perform write-reject-record
+        end-if
+    end-if.
+
+write-reject-record.
+    move cust-account-number to rej-account-number
+    move cust-phone-raw to rej-phone-raw
+    move phone-status to rej-phone-status
+    write phone-reject-record
+    add 1 to ws-reject-count.
+
+write-checkpoint.
+    move cust-account-number to ckpt-account-number
+    move ws-record-count to ckpt-rrn
+    write checkpoint-record.
+
+close-files.
+    close customer-file
+    close phone-out-file
+    close phone-reject-file
+    close checkpoint-file.
+
+end program PHONEBATCH.
