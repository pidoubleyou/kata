@@ -1,22 +1,193 @@
 identification division.
 program-id. CreatePhoneNumber.
+environment division.
+input-output section.
+file-control.
+  select area-code-table assign to NANPTAB
+      organization is indexed
+      access mode is random
+      record key is nanp-area-code
+      file status is ws-nanp-status.
+
 data division.
+file section.
+fd  area-code-table.
+copy NANPREC.
+
+working-storage section.
+*> the 10-digit number actually being formatted. ARR (linkage) only
+*> has a valid address on the primary entry's USING list, so the
+*> companion entries (which don't carry ARR) move their derived
+*> digits here instead of writing into ARR itself.
+01  ws-arr              pic 9(10).
+01  ws-format-code      pic 9(1).
+01  ws-nanp-status      pic x(2).
+01  ws-table-open-attempted pic x(1) value 'N'.
+    88  ws-table-open-was-attempted value 'Y'.
+01  ws-table-open-flag  pic x(1)  value 'N'.
+    88  ws-table-is-open          value 'Y'.
+    88  ws-table-unavailable      value 'N'.
+01  ws-digits           pic x(11).
+01  ws-digit-count      pic 9(2).
+01  ws-idx              pic 9(2).
 
 linkage section.
-01  arr    pic 9(10).
-01  result pic x(14).
+copy PHONELINK.
 
-procedure division using arr result.
+procedure division using arr result phone-status format-code.
+
+main-logic.
+  move arr to ws-arr.
+  perform process-number.
+  goback.
 
-  STRING '('
-    arr(1:3)
-    ') '
-    arr(4:3)
-    '-'
-    arr(7:4)
-    INTO result
-    ON OVERFLOW DISPLAY 'OVERFLOW!'
-  END-STRING.
+*> shared formatting/validation logic for all three entry points.
+*> operates only on WS-ARR (working-storage) rather than the linkage
+*> ARR, since ARR's address is only valid when the primary entry's
+*> USING phrase was the one that received the CALL.
+process-number.
+  move 0 to phone-status.
+  move format-code to ws-format-code.
 
+  if ws-format-code < 1 or ws-format-code > 4
+    move 8 to phone-status
+    move 1 to ws-format-code
+  end-if.
+
+  perform ensure-table-open.
+  perform validate-area-code.
+  perform format-number.
+
+*> companion entry point for 11-digit input that carries a leading
+*> country code of "1" - strip it and fall through to the same
+*> 10-digit formatting logic used by the primary entry point.
+entry 'CreatePhoneNumber11' using arr11 result phone-status format-code.
+entry-11-logic.
+  if arr11(1:1) = '1'
+    move arr11(2:10) to ws-arr
+    perform process-number
+  else
+    move 20 to phone-status
+  end-if.
   goback.
+
+*> companion entry point for legacy extracts where the phone number
+*> is already punctuated text, e.g. "(XXX) XXX-XXXX" or
+*> "XXX-XXX-XXXX" - strip every non-digit character and reformat
+*> from whatever digits remain.
+entry 'CreatePhoneNumberText' using raw-input result phone-status
+    format-code.
+entry-text-logic.
+  move spaces to ws-digits.
+  move 0 to ws-digit-count.
+  *> ws-digits only holds 11 digits - stop scanning once it is full
+  *> instead of walking off the end of it into adjacent storage when
+  *> raw-input carries 12-14 digit characters.
+  perform varying ws-idx from 1 by 1
+      until ws-idx > 14 or ws-digit-count > 11
+    if raw-input(ws-idx:1) >= '0' and raw-input(ws-idx:1) <= '9'
+      add 1 to ws-digit-count
+      if ws-digit-count <= 11
+        move raw-input(ws-idx:1) to ws-digits(ws-digit-count:1)
+      end-if
+    end-if
+  end-perform.
+
+  evaluate ws-digit-count
+    when 10
+      move ws-digits(1:10) to ws-arr
+      perform process-number
+    when 11
+      if ws-digits(1:1) = '1'
+        move ws-digits(2:10) to ws-arr
+        perform process-number
+      else
+        move 20 to phone-status
+      end-if
+    when other
+      move 24 to phone-status
+  end-evaluate.
+  goback.
+
+ensure-table-open.
+  if not ws-table-open-was-attempted
+    set ws-table-open-was-attempted to true
+    open input area-code-table
+    if ws-nanp-status = '00'
+      set ws-table-is-open to true
+    else
+      *> reference table missing/unavailable - don't block formatting
+      *> on an infrastructure problem, just skip the area-code check.
+      *> don't keep retrying the OPEN on every CALL either - once a
+      *> run-unit has failed to open the table it stays unavailable.
+      set ws-table-unavailable to true
+    end-if
+  end-if.
+
+validate-area-code.
+  *> a bad area code is reported only if nothing else has already
+  *> flagged phone-status - an out-of-range FORMAT-CODE warning
+  *> (08) takes precedence and isn't silently overwritten here, but
+  *> either way RESULT still gets formatted below.
+  if ws-table-is-open
+    move ws-arr(1:3) to nanp-area-code
+    read area-code-table
+        invalid key
+          if phone-status = 0
+            move 16 to phone-status
+          end-if
+        not invalid key
+          if not nanp-code-in-service and phone-status = 0
+            move 16 to phone-status
+          end-if
+    end-read
+  end-if.
+
+format-number.
+  evaluate ws-format-code
+    when 2
+      STRING
+        ws-arr(1:3)
+        '-'
+        ws-arr(4:3)
+        '-'
+        ws-arr(7:4)
+        INTO result
+        ON OVERFLOW
+          move 4 to phone-status
+      END-STRING
+    when 3
+      STRING
+        ws-arr(1:3)
+        '.'
+        ws-arr(4:3)
+        '.'
+        ws-arr(7:4)
+        INTO result
+        ON OVERFLOW
+          move 4 to phone-status
+      END-STRING
+    when 4
+      STRING
+        '+1'
+        ws-arr(1:3)
+        ws-arr(4:3)
+        ws-arr(7:4)
+        INTO result
+        ON OVERFLOW
+          move 4 to phone-status
+      END-STRING
+    when other
+      STRING '('
+        ws-arr(1:3)
+        ') '
+        ws-arr(4:3)
+        '-'
+        ws-arr(7:4)
+        INTO result
+        ON OVERFLOW
+          move 4 to phone-status
+      END-STRING
+  end-evaluate.
+
 end program CreatePhoneNumber.
