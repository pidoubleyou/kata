@@ -0,0 +1,121 @@
+identification division.
+program-id. PHONEONL.
+*> CICS transaction PHON. Service reps key the raw 10-digit number
+*> into the account-update screen (mapset PHONEMAP, map PHONEMP1)
+*> and get the formatted number back without waiting on the
+*> nightly PHONEBATCH run. Wraps the same CreatePhoneNumber used by
+*> batch, so the formatting rules (format selection, digit
+*> validation) are identical online and in batch. KNOWN GAP: NANP
+*> area-code validation (PHONE-STATUS=16) relies on CreatePhoneNumber
+*> opening NANPTAB with native OPEN/READ statements, which is not a
+*> supported way to reach a CICS-managed VSAM file; under CICS the
+*> OPEN is expected to fail and validation is silently skipped (see
+*> IMPLEMENTATION_STATUS.md). Batch is unaffected - PHONEBATCH runs
+*> outside CICS where the native I/O is fine.
+environment division.
+data division.
+
+working-storage section.
+01  ws-map-name    pic x(8) value 'PHONEMP1'.
+01  ws-mapset-name pic x(8) value 'PHONEMAP'.
+01  ws-commarea    pic x(1) value 'Y'.
+
+copy PHONELINK.
+
+copy PHONEMAP.
+
+procedure division.
+main-logic.
+    exec cics
+        handle aid
+            clear(end-transaction)
+            pf3(end-transaction)
+        end-handle
+    end-exec.
+
+    exec cics
+        handle condition
+            mapfail(send-initial-map)
+        end-handle
+    end-exec.
+
+    *> first time through (rep just typed PHON), there is nothing to
+    *> RECEIVE yet - show the blank entry screen instead.
+    if eibcalen = 0
+        go to send-initial-map
+    end-if.
+
+    exec cics
+        receive map(ws-map-name)
+                mapset(ws-mapset-name)
+                into(phonemp1i)
+    end-exec.
+
+    if rawnumi is not numeric
+        move spaces to fmtnumi
+        move 'PLEASE ENTER 10 NUMERIC DIGITS, NO PUNCTUATION'
+            to msglinei
+    else
+        move rawnumi to arr
+        move 1 to format-code
+        call 'CreatePhoneNumber' using arr result phone-status
+                                        format-code
+
+        evaluate phone-status
+            when 0
+                move result to fmtnumi
+                move 'NUMBER FORMATTED' to msglinei
+            when 4
+                move spaces to fmtnumi
+                move 'UNABLE TO FORMAT NUMBER - OVERFLOW' to msglinei
+            when 16
+                move spaces to fmtnumi
+                move 'AREA CODE IS NOT A VALID NANP CODE' to msglinei
+            when other
+                move spaces to fmtnumi
+                move 'UNABLE TO FORMAT NUMBER' to msglinei
+        end-evaluate
+    end-if.
+
+    perform send-map-and-wait.
+    goback.
+
+send-initial-map.
+    move spaces to phonemp1o.
+    move low-value to acctnoa rawnuma fmtnuma msglinea.
+    move 'ENTER THE ACCOUNT NUMBER AND RAW PHONE DIGITS' to msglineo.
+    exec cics
+        send map(ws-map-name)
+             mapset(ws-mapset-name)
+             from(phonemp1o)
+             erase
+    end-exec.
+    exec cics
+        return transid('PHON') commarea(ws-commarea) length(1)
+    end-exec.
+    goback.
+
+send-map-and-wait.
+    move low-value to acctnoa rawnuma fmtnuma msglinea.
+    exec cics
+        send map(ws-map-name)
+             mapset(ws-mapset-name)
+             from(phonemp1o)
+             erase
+    end-exec.
+
+    exec cics
+        return transid('PHON') commarea(ws-commarea) length(1)
+    end-exec.
+
+end-transaction.
+    exec cics
+        send text from('PHONE FORMATTER ENDED')
+             erase
+    end-exec.
+    exec cics
+        return
+    end-exec.
+    goback.
+
+end program PHONEONL.
