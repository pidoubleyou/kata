@@ -0,0 +1,39 @@
+*> PHONEMAP - hand-maintained symbolic map for BMS mapset PHONEMAP,
+*> map PHONEMP1 (src/main/bms/PHONEMAP.bms). Keep field names/lengths
+*> in sync with the BMS source if the map is ever reassembled.
+01  phonemp1i.
+    05  filler      pic x(12).
+    05  acctnol     pic s9(4) comp.
+    05  acctnof     pic x.
+    05  filler redefines acctnof.
+        10  acctnoa pic x.
+    05  acctnoi     pic x(10).
+    05  rawnuml     pic s9(4) comp.
+    05  rawnumf     pic x.
+    05  filler redefines rawnumf.
+        10  rawnuma pic x.
+    05  rawnumi     pic x(10).
+    05  fmtnuml     pic s9(4) comp.
+    05  fmtnumf     pic x.
+    05  filler redefines fmtnumf.
+        10  fmtnuma pic x.
+    05  fmtnumi     pic x(14).
+    05  msglinel    pic s9(4) comp.
+    05  msglinef    pic x.
+    05  filler redefines msglinef.
+        10  msglinea pic x.
+    05  msglinei    pic x(79).
+
+*> the O redefinition shares storage with phonemp1i - set a field's
+*> attribute byte via its I-side xxxA name, then its text via the
+*> matching xxxO name below, before SEND MAP.
+01  phonemp1o redefines phonemp1i.
+    05  filler      pic x(12).
+    05  filler      pic x(3).
+    05  acctnoo     pic x(10).
+    05  filler      pic x(3).
+    05  rawnumo     pic x(10).
+    05  filler      pic x(3).
+    05  fmtnumo     pic x(14).
+    05  filler      pic x(3).
+    05  msglineo    pic x(79).
