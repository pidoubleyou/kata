@@ -0,0 +1,34 @@
+*> PHONELINK - shared linkage layout for CALL 'CreatePhoneNumber'.
+*> Copy this into LINKAGE SECTION (the called program) or
+*> WORKING-STORAGE SECTION (a caller building the parameters) so
+*> every program agrees on these field lengths.
+*>
+*> phone-status: 00 = formatted ok
+*>               04 = STRING overflow, result is unreliable
+*>               08 = unknown format-code, defaulted to 1 - RESULT is
+*>                    still formatted (with the defaulted code)
+*>               12 = non-numeric raw input (caller-assigned, set
+*>                    before CreatePhoneNumber is even called)
+*>               16 = area code is not a valid in-service NANP code -
+*>                    RESULT is still formatted; reported only when no
+*>                    earlier check already set a non-zero status, so
+*>                    it never silently overwrites an 08
+*>               20 = 11-digit input does not start with country code 1
+*>               24 = punctuated/text input did not reduce to 10 or 11
+*>                    digits
+*>
+*> format-code:  1 = (XXX) XXX-XXXX (default)
+*>               2 = XXX-XXX-XXXX
+*>               3 = XXX.XXX.XXXX
+*>               4 = E.164 +1XXXXXXXXXX
+01  arr           pic 9(10).
+*> arr11 is used by the CreatePhoneNumber11 entry point for 11-digit
+*> input that carries a leading "1" country code.
+01  arr11         pic 9(11).
+*> raw-input is used by the CreatePhoneNumberText entry point for
+*> already-punctuated legacy extracts, e.g. "(XXX) XXX-XXXX". Any
+*> non-digit characters are stripped before the number is reformatted.
+01  raw-input     pic x(14).
+01  result        pic x(14).
+01  phone-status  pic 9(2).
+01  format-code   pic 9(1).
