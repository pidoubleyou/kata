@@ -0,0 +1,7 @@
+*> NANPREC - record layout for the NANP (North American Numbering
+*> Plan) area code reference table, keyed by the 3-digit area code.
+01  nanp-area-code-record.
+    05  nanp-area-code     pic x(3).
+    05  nanp-in-service    pic x(1).
+        88  nanp-code-in-service  value 'Y'.
+    05  nanp-description   pic x(20).
